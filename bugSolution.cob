@@ -1,10 +1,318 @@
-MOVE 0 TO WS-COUNTER.
+      ******************************************************************
+      * SUMACCUM - bucket accumulation and reporting job.
+      *
+      * Accumulates one unit into each of WS-BUCKET-COUNT buckets,
+      * reconciles the result against an external control total, and
+      * publishes the totals for downstream consumers.  See
+      * copybooks/WSSUMTBL.cpy for the shared table layout.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMACCUM.
 
-PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 10
-    ADD 1 TO WS-SUM(WS-COUNTER)
-END-PERFORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONFIG-FILE
+               ASSIGN TO "BKTCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
 
-DISPLAY "The sum is: ", WS-SUM(10). 
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "SUMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
-Note: The declaration of WS-SUM needs to account for 11 elements to avoid this error.  For example:
-01 WS-SUM PIC 9(5) OCCURS 11 TIMES.
\ No newline at end of file
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO "SUMCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "SUMAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL CATEGORY-TXN-FILE
+               ASSIGN TO "SUMTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT TXN-REJECT-FILE
+               ASSIGN TO "SUMREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT BUCKET-OUT-FILE
+               ASSIGN TO "SUMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-REC.
+           05  CONFIG-BUCKET-COUNT         PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05  CKPT-COUNTER                PIC 9(4).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  CKPT-AMOUNT                 PIC 9(5).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CONTROL-COUNT               PIC 9(9).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP             PIC X(21).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUDIT-COUNTER               PIC 9(4).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUDIT-RESULT                PIC 9(5).
+
+       FD  CATEGORY-TXN-FILE.
+       01  TXN-REC.
+           05  TXN-CAT-CODE                PIC 9(4).
+
+       FD  TXN-REJECT-FILE.
+       01  REJECT-REC.
+           05  REJECT-CAT-CODE             PIC 9(4).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  REJECT-REASON               PIC X(30).
+
+       FD  BUCKET-OUT-FILE.
+       01  BUCKET-OUT-REC.
+           05  BUCKET-OUT-COUNTER          PIC 9(4).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  BUCKET-OUT-AMOUNT           PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           COPY WSSUMTBL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-STATUS            PIC XX VALUE SPACES.
+           05  WS-CKPT-STATUS              PIC XX VALUE SPACES.
+           05  WS-CONTROL-STATUS           PIC XX VALUE SPACES.
+           05  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+           05  WS-TXN-STATUS               PIC XX VALUE SPACES.
+           05  WS-REJECT-STATUS            PIC XX VALUE SPACES.
+           05  WS-OUT-STATUS               PIC XX VALUE SPACES.
+
+       01  WS-EOF-FLAGS.
+           05  WS-CKPT-EOF                 PIC X VALUE 'N'.
+               88  CKPT-EOF                VALUE 'Y'.
+           05  WS-TXN-EOF                  PIC X VALUE 'N'.
+               88  TXN-EOF                 VALUE 'Y'.
+
+       01  WS-RECONCILIATION.
+           05  WS-GRAND-TOTAL              PIC 9(9) VALUE 0.
+           05  WS-CONTROL-TOTAL            PIC 9(9) VALUE 0.
+           05  WS-DISCREPANCY-SW           PIC X VALUE 'N'.
+               88  TOTALS-MATCH            VALUE 'N'.
+               88  TOTALS-DISCREPANT       VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  FILLER                      PIC X(11) VALUE "  BUCKET (".
+           05  WS-RPT-COUNTER              PIC ZZZ9.
+           05  FILLER                      PIC X(4) VALUE ") = ".
+           05  WS-RPT-AMOUNT               PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0100-INITIALIZE-WORKING-STORAGE
+           PERFORM 0200-READ-CONFIG
+           PERFORM 0300-INIT-BUCKET-TABLE
+           PERFORM 0400-LOAD-CHECKPOINT
+           PERFORM 0500-OPEN-RUNTIME-FILES
+           PERFORM 0600-ACCUMULATE-BUCKETS
+           PERFORM 0700-PROCESS-CATEGORY-TRANSACTIONS
+           PERFORM 0800-RECONCILE-CONTROL-TOTAL
+           PERFORM 0900-CLOSE-RUNTIME-FILES
+           PERFORM 1000-SAVE-CHECKPOINT
+           PERFORM 1100-EXPORT-BUCKET-TOTALS
+           PERFORM 1200-PRINT-BUCKET-REPORT
+           STOP RUN.
+
+       0100-INITIALIZE-WORKING-STORAGE.
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 0 TO WS-CONTROL-TOTAL
+           MOVE 'N' TO WS-DISCREPANCY-SW
+           MOVE 'N' TO WS-CKPT-EOF
+           MOVE 'N' TO WS-TXN-EOF.
+
+       0200-READ-CONFIG.
+           MOVE 10 TO WS-BUCKET-COUNT
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CONFIG-BUCKET-COUNT < 1
+                               OR CONFIG-BUCKET-COUNT > WS-MAX-BUCKETS
+                           DISPLAY "SUMACCUM WARNING - BKTCFG "
+                               CONFIG-BUCKET-COUNT
+                               " OUT OF RANGE 1 TO "
+                               WS-MAX-BUCKETS
+                               ", KEEPING DEFAULT "
+                               WS-BUCKET-COUNT
+                       ELSE
+                           MOVE CONFIG-BUCKET-COUNT TO WS-BUCKET-COUNT
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE CONFIG-FILE.
+
+       0300-INIT-BUCKET-TABLE.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               MOVE 0 TO WS-SUM(WS-SUM-IDX)
+           END-PERFORM.
+
+       0400-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CKPT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0450-APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       0450-APPLY-CHECKPOINT-RECORD.
+           IF CKPT-COUNTER < 1 OR CKPT-COUNTER > WS-BUCKET-COUNT
+               DISPLAY "SUMACCUM WARNING - IGNORING STALE BUCKET "
+                   CKPT-COUNTER
+                   " (CURRENT BUCKET COUNT IS "
+                   WS-BUCKET-COUNT ")"
+           ELSE
+               SET WS-SUM-IDX TO CKPT-COUNTER
+               MOVE CKPT-AMOUNT TO WS-SUM(WS-SUM-IDX)
+           END-IF.
+
+       0500-OPEN-RUNTIME-FILES.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN INPUT CONTROL-FILE
+           OPEN INPUT CATEGORY-TXN-FILE
+           OPEN EXTEND TXN-REJECT-FILE
+           IF WS-REJECT-STATUS NOT = "00"
+               OPEN OUTPUT TXN-REJECT-FILE
+           END-IF.
+
+       0600-ACCUMULATE-BUCKETS.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               PERFORM 9900-CHECK-SUBSCRIPT-BOUNDS
+               ADD 1 TO WS-SUM(WS-SUM-IDX)
+               PERFORM 9800-WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+       0700-PROCESS-CATEGORY-TRANSACTIONS.
+           IF WS-TXN-STATUS = "00"
+               PERFORM UNTIL TXN-EOF
+                   READ CATEGORY-TXN-FILE
+                       AT END
+                           SET TXN-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0750-VALIDATE-CATEGORY-CODE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       0750-VALIDATE-CATEGORY-CODE.
+           IF TXN-CAT-CODE < 1 OR TXN-CAT-CODE > WS-BUCKET-COUNT
+               MOVE SPACES TO REJECT-REC
+               MOVE TXN-CAT-CODE TO REJECT-CAT-CODE
+               MOVE "CATEGORY CODE OUT OF RANGE" TO REJECT-REASON
+               WRITE REJECT-REC
+           ELSE
+               SET WS-SUM-IDX TO TXN-CAT-CODE
+               PERFORM 9900-CHECK-SUBSCRIPT-BOUNDS
+               ADD 1 TO WS-SUM(WS-SUM-IDX)
+               PERFORM 9800-WRITE-AUDIT-RECORD
+           END-IF.
+
+       0800-RECONCILE-CONTROL-TOTAL.
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               ADD WS-SUM(WS-SUM-IDX) TO WS-GRAND-TOTAL
+           END-PERFORM
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CONTROL-COUNT TO WS-CONTROL-TOTAL
+                       IF WS-GRAND-TOTAL NOT = WS-CONTROL-TOTAL
+                           SET TOTALS-DISCREPANT TO TRUE
+                           DISPLAY "SUMACCUM DISCREPANCY - GRAND TOTAL "
+                               WS-GRAND-TOTAL " CONTROL TOTAL "
+                               WS-CONTROL-TOTAL
+                       END-IF
+               END-READ
+           END-IF.
+
+       0900-CLOSE-RUNTIME-FILES.
+           CLOSE AUDIT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE CATEGORY-TXN-FILE
+           CLOSE TXN-REJECT-FILE.
+
+       1000-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               MOVE SPACES TO CKPT-REC
+               SET CKPT-COUNTER TO WS-SUM-IDX
+               MOVE WS-SUM(WS-SUM-IDX) TO CKPT-AMOUNT
+               WRITE CKPT-REC
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       1100-EXPORT-BUCKET-TOTALS.
+           OPEN OUTPUT BUCKET-OUT-FILE
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               MOVE SPACES TO BUCKET-OUT-REC
+               SET BUCKET-OUT-COUNTER TO WS-SUM-IDX
+               MOVE WS-SUM(WS-SUM-IDX) TO BUCKET-OUT-AMOUNT
+               WRITE BUCKET-OUT-REC
+           END-PERFORM
+           CLOSE BUCKET-OUT-FILE.
+
+       1200-PRINT-BUCKET-REPORT.
+           DISPLAY "SUMACCUM - BUCKET TOTALS REPORT"
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-BUCKET-COUNT
+               SET WS-RPT-COUNTER TO WS-SUM-IDX
+               MOVE WS-SUM(WS-SUM-IDX) TO WS-RPT-AMOUNT
+               DISPLAY WS-REPORT-LINE
+           END-PERFORM.
+
+       9800-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-REC
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           SET AUDIT-COUNTER TO WS-SUM-IDX
+           MOVE WS-SUM(WS-SUM-IDX) TO AUDIT-RESULT
+           WRITE AUDIT-REC.
+
+       9900-CHECK-SUBSCRIPT-BOUNDS.
+           IF WS-SUM-IDX < 1 OR WS-SUM-IDX > WS-BUCKET-COUNT
+               DISPLAY "SUMACCUM ABEND - SUBSCRIPT OUT OF RANGE 1 TO "
+                   WS-BUCKET-COUNT
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY "SUMACCUM ABENDING - SUBSCRIPT OUT OF BOUNDS".
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
