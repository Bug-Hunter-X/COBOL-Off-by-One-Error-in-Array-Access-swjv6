@@ -0,0 +1,21 @@
+      ******************************************************************
+      * WSSUMTBL - shared bucket-total table layout.
+      *
+      * COPY this member wherever a program needs to read, reconcile
+      * or rebuild the WS-SUM buckets so the OCCURS size and the
+      * subscript/index item stay in lock step across programs.
+      *
+      * WS-BUCKET-COUNT drives the table size at run time (see
+      * 0200-READ-CONFIG in SUMACCUM) instead of a hard-coded OCCURS
+      * literal.  WS-MAX-BUCKETS is the compiled upper bound the table
+      * can ever grow to (line 19's OCCURS ceiling) - 0200-READ-CONFIG
+      * validates any incoming bucket count against it.
+      ******************************************************************
+       01  WS-SUM-CONTROL.
+           05  WS-MAX-BUCKETS          PIC 9(4)  VALUE 9999.
+           05  WS-BUCKET-COUNT         PIC 9(4)  VALUE 10.
+           05  WS-SUM-TABLE.
+               10  WS-SUM              PIC 9(5)
+                   OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-BUCKET-COUNT
+                   INDEXED BY WS-SUM-IDX.
